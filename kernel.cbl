@@ -42,6 +42,8 @@
 003800 01  WS-OUTSTR                                       PIC X(16).
 003900 01  WS-REPLY                                        PIC X.
        01  WS-TIMEOUT                                      PIC 9(4).
+       01  WS-TIME-NOW                                     PIC 9(8).
+       01  WS-DATE-NOW                                     PIC 9(8).
 004000 01  IO-PORT                                         USAGE IS
 004100     BINARY-SHORT UNSIGNED.
 004200 01  IO-DATA                                         USAGE IS
@@ -59,11 +61,30 @@
 005400 01  UART-DATA.
 005500******************************************************************
 005600     02 UART-PORT                                    PIC 9(4).
+      * Dedicated IO fields for the trace-mirroring code below, kept
+      * apart from IO-PORT/IO-DATA so the byte the caller is waiting
+      * on is never disturbed while the trace line is pushed out
+           02 UART-IO-PORT                                 USAGE IS
+           BINARY-SHORT UNSIGNED.
+           02 UART-IO-DATA                                 USAGE IS
+           BINARY-LONG UNSIGNED.
+           02 UART-TRACE-PORT                              PIC 9(8).
+           02 UART-TRACE-DATA                              PIC 9(10).
+           02 UART-MSG                                     PIC X(80).
+           02 UART-MSGLEN                                  PIC 9(4).
+           02 UART-PTR                                     PIC 9(4).
+           02 UART-IDX                                     PIC 9(4).
+           02 UART-TIMEOUT                                 PIC 9(4).
+           02 UART-READY                                   PIC 9(8).
 005700******************************************************************
 005800 01  SB16-DATA.
 005900******************************************************************
 006000     02 SB16-BASE                                    PIC 9(4).
 006100     02 SB16-DSP-VER                                 PIC 9(8).
+      * Physical address and length (in bytes) of the raw PCM buffer
+      * SB16-PLAY-SAMPLE is to play, set these before calling it
+           02 SB16-DMA-ADDR                                PIC 9(8).
+           02 SB16-DMA-LEN                                 PIC 9(8).
 006200******************************************************************
 006300 01  PCIE-DATA.
 006400******************************************************************
@@ -72,18 +93,34 @@
 006700     02 PCI-FUNC                                     PIC 9(8).
 006800     02 PCI-OFFSET                                   PIC 9(8).
 006900     02 PCI-ADDRESS                                  PIC 9(16).
-007000     02 PCI-DATA                                     PIC 9(8).
+           02 PCI-DATA                                     USAGE IS
+           BINARY-LONG UNSIGNED.
 007100******************************************************************
 007200 01  FLOPPY-DATA.
 007300******************************************************************
 007400     02 FLOPPY-DRIVE1                                PIC 9(2).
 007500     02 FLOPPY-DRIVE2                                PIC 9(2).
+      * Fields used by FLOPPY-READ-SECTOR/FLOPPY-WRITE-SECTOR
+           02 FLOPPY-BASE                                  PIC 9(4)
+           VALUE H'3F0'.
+           02 FLOPPY-STATUS                                PIC 9(8).
+           02 FLOPPY-CMD-SIZE                              PIC 9(4).
+           02 FLOPPY-CMD                                   PIC X(9).
+           02 FLOPPY-DRIVE                                 PIC 9(4).
+           02 FLOPPY-CYL                                   PIC 9(4).
+           02 FLOPPY-HEAD                                  PIC 9(4).
+           02 FLOPPY-SECT                                  PIC 9(4).
+           02 FLOPPY-BUF                                   PIC X(512).
 007600******************************************************************
 007700 01  PS2-DATA.
 007800******************************************************************
 007900     02 PS2-NUM-DEVICES                              PIC 9(1).
 008000     02 PS2-CONFIG                                   PIC 9(8).
 008100     02 PS2-DEVSEL                                   PIC 9(1).
+      * Fields filled in by PS2-POLL-MOUSE-PACKET
+           02 PS2-MOUSE-BUTTONS                            PIC 9(4).
+           02 PS2-MOUSE-DX                                 PIC S9(4).
+           02 PS2-MOUSE-DY                                 PIC S9(4).
 008200******************************************************************
 008300 01  ATAPI-DATA.
 008400******************************************************************
@@ -101,13 +138,20 @@
            VALUE H'170'.
            02 ATAPI-DRIVE-MASTER                           PIC 9(4)
            VALUE H'A0'.
+      * ISO9660 directory record fields, filled in by
+      * ATAPI-PARSE-ISO9660
+           02 ATAPI-DIRLEN                                 PIC 9(4).
+           02 ATAPI-EXTENT                                 PIC 9(8).
+           02 ATAPI-DATALEN                                PIC 9(8).
+           02 ATAPI-FIDLEN                                 PIC 9(4).
+           02 ATAPI-FID                                    PIC X(32).
 009100******************************************************************
 009200 01  FILE-DATA.
 009300******************************************************************
 009400     02 FILE-NAME                                    PIC X(24).
 009500     02 FILE-EXT                                     PIC X(3).
-009600     02 FILE-CYL                                     PIC 9(4).
-009700     02 FILE-SECT                                    PIC 9(4).
+009600     02 FILE-CYL                                     PIC 9(5).
+009700     02 FILE-SECT                                    PIC 9(5).
 009800     02 FILE-RECORD                                  PIC 9(4).
 009900     02 FILE-CREAT-TIME.
 010000         05 FILE-CREAT-TIME-HOUR                     PIC 9(2).
@@ -117,8 +161,29 @@
 010400         05 FILE-CREAT-TIME-MONTH                    PIC 9(2).
 010500         05 FILE-CREAT-TIME-YEAR                     PIC 9(4).
 010600     02 FILE-RECLEN                                  PIC 9(4).
-010700     02 FILE-NUMRECS                                 PIC 9(4).
+010700     02 FILE-NUMRECS                                 PIC 9(7).
 010800******************************************************************
+      * In-memory file catalog: FILE-CREATE appends the staging record
+      * above onto this table, SHELL-DIR walks it back
+       01  FILE-CATALOG.
+           02 FILE-NUM-FILES                              PIC 9(4)
+           VALUE 0.
+           02 FILE-ENTRY OCCURS 50 TIMES INDEXED BY FILE-IDX.
+               03 FILE-ENT-NAME                            PIC X(24).
+               03 FILE-ENT-EXT                             PIC X(3).
+               03 FILE-ENT-CYL                              PIC 9(5).
+               03 FILE-ENT-SECT                             PIC 9(5).
+               03 FILE-ENT-RECORD                           PIC 9(4).
+               03 FILE-ENT-CREAT-TIME.
+                   04 FILE-ENT-CREAT-HOUR                   PIC 9(2).
+                   04 FILE-ENT-CREAT-SECOND                 PIC 9(2).
+                   04 FILE-ENT-CREAT-MINUTE                 PIC 9(2).
+                   04 FILE-ENT-CREAT-DAY                    PIC 9(2).
+                   04 FILE-ENT-CREAT-MONTH                  PIC 9(2).
+                   04 FILE-ENT-CREAT-YEAR                   PIC 9(4).
+               03 FILE-ENT-RECLEN                           PIC 9(4).
+               03 FILE-ENT-NUMRECS                          PIC 9(7).
+******************************************************************
 010900 01  MEM-DATA.
 011000******************************************************************
 011100     02 MEM-FREE-BYTES                               PIC 9(4).
@@ -142,12 +207,15 @@
 012900     LINE 11 COL 10.
 013000     02 VALUE "[I]ntroduction" LINE 13 COL 10.
 013100     02 VALUE "Kernal [S]hell" LINE 14 COL 10.
-013200     02 VALUE "****" LINE 15 COL 10.
-013300     02 VALUE "E[X]it" LINE 16 COL 10.
-013400     02 VALUE "Option?" LINE 17 COL 10.
+           02 VALUE "[D]ebug level:" LINE 15 COL 10.
+           02 KD-DEBUGVAL LINE 15 COL 25 PIC X
+           USING WS-DEBUG.
+013200     02 VALUE "****" LINE 16 COL 10.
+013300     02 VALUE "E[X]it" LINE 17 COL 10.
+013400     02 VALUE "Option?" LINE 18 COL 10.
 013500     02 VALUE "Hello :)" LINE 25 COL 1 BLANK LINE
 013600     BACKGROUND-COLOR 4.
-013700     02 KD-OPTINPUT LINE 17 COL 20 PIC X
+013700     02 KD-OPTINPUT LINE 18 COL 20 PIC X
 013800     USING WS-REPLY.
 013900 01  INTRO-SCREEN-1.
 014000     02 VALUE "KINNOWOS (C) 2022" BLANK SCREEN LINE 1 COL 1.
@@ -242,11 +310,13 @@
                END-IF
            END-IF.
       * Initialize main drivers
+           PERFORM MEM-INIT.
            PERFORM ATAPI-READ.
            PERFORM DEBUG-HANG.
 021700     PERFORM UART-INIT.
 021800     PERFORM PS2-INIT.
 021900     PERFORM PS2-INIT-KEYBOARD.
+           PERFORM PS2-INIT-MOUSE.
 022000* Display main menu
 022100 KDEMO-MAIN-MENU.
 022300     MOVE SPACE TO WS-REPLY.
@@ -257,6 +327,8 @@
 022800                 PERFORM KDEMO-INTRO-0
 022900              WHEN 'S'
 023000                 PERFORM KDEMO-SHELL
+                       WHEN 'D'
+                           PERFORM KDEMO-DEBUG-TOGGLE
 023100              WHEN 'X'
 023200                 PERFORM KDEMO-EXIT
 023300          END-EVALUATE
@@ -332,18 +404,34 @@
 030300             WHEN "OUT32"
 030400                 PERFORM IO-OUT-32
 030500             WHEN "IN8"
-030600                 PERFORM IO-OUT-8
+                       PERFORM IO-IN-8
+                       DISPLAY SHELL-PROMPT END-DISPLAY
 030700             WHEN "IN16"
-030800                 PERFORM IO-OUT-16
+                       PERFORM IO-IN-16
+                       DISPLAY SHELL-PROMPT END-DISPLAY
 030900             WHEN "IN32"
-031000                 PERFORM IO-OUT-32
-031100             WHEN "EXIT"
+                       PERFORM IO-IN-32
+                       DISPLAY SHELL-PROMPT END-DISPLAY
+031100             WHEN "DIR"
+                       PERFORM SHELL-DIR
+             WHEN "EXIT"
 031200                 MOVE 'X' TO WS-REPLY
 031300         END-EVALUATE
 031400         MOVE SPACES TO SHELL-OPNAME
 031500     END-PERFORM.
 031600     MOVE SPACE TO WS-REPLY.
 031700     GO TO KDEMO-MAIN-MENU.
+      * Cycle WS-DEBUG between quiet ('N'), verbose IO tracing ('Y')
+      * and hang-on-error ('A') without needing a rebuild
+       KDEMO-DEBUG-TOGGLE.
+           EVALUATE WS-DEBUG
+               WHEN 'Y'
+                   MOVE 'A' TO WS-DEBUG
+               WHEN 'A'
+                   MOVE 'N' TO WS-DEBUG
+               WHEN OTHER
+                   MOVE 'Y' TO WS-DEBUG
+           END-EVALUATE.
 031800 KDEMO-EXIT.
 031900* Hacky VM shutdown, for VMware, qemu and bochs
 032000     MOVE H'2000' TO IO-DATA.
@@ -377,8 +465,76 @@
 034800 FILE-CREATE.
 034900     MULTIPLY FILE-RECLEN BY FILE-NUMRECS GIVING WS-MULRES
 035000     END-MULTIPLY.
-035100     ALLOCATE WS-MULRES CHARACTERS INITIALIZED RETURNING WS-PTR.
+      * Stamp the staging record with its creation date/time before it
+      * goes in the catalog, for the shell's DIR opname to show
+           ACCEPT WS-TIME-NOW FROM TIME.
+           MOVE WS-TIME-NOW(1:2) TO FILE-CREAT-TIME-HOUR.
+           MOVE WS-TIME-NOW(3:2) TO FILE-CREAT-TIME-MINUTE.
+           MOVE WS-TIME-NOW(5:2) TO FILE-CREAT-TIME-SECOND.
+           ACCEPT WS-DATE-NOW FROM DATE YYYYMMDD.
+           MOVE WS-DATE-NOW(1:4) TO FILE-CREAT-TIME-YEAR.
+           MOVE WS-DATE-NOW(5:2) TO FILE-CREAT-TIME-MONTH.
+           MOVE WS-DATE-NOW(7:2) TO FILE-CREAT-TIME-DAY.
+      * Refuse rather than silently over-allocating past what MEM-INIT
+      * found available, or past what the catalog table can hold
+           IF WS-MULRES > MEM-FREE-BYTES
+               DISPLAY "FILE-CREATE: not enough memory (need "
+               WS-MULRES ", have " MEM-FREE-BYTES ")" END-DISPLAY
+           ELSE IF FILE-NUM-FILES NOT < 50
+               DISPLAY "FILE-CREATE: file catalog is full" END-DISPLAY
+           ELSE
+035100         ALLOCATE WS-MULRES CHARACTERS INITIALIZED
+               RETURNING WS-PTR
+               SUBTRACT WS-MULRES FROM MEM-FREE-BYTES END-SUBTRACT
+      * Append the staging record onto the in-memory file catalog
+               ADD 1 TO FILE-NUM-FILES END-ADD
+               SET FILE-IDX TO FILE-NUM-FILES
+               MOVE FILE-NAME TO FILE-ENT-NAME(FILE-IDX)
+               MOVE FILE-EXT TO FILE-ENT-EXT(FILE-IDX)
+               MOVE FILE-CYL TO FILE-ENT-CYL(FILE-IDX)
+               MOVE FILE-SECT TO FILE-ENT-SECT(FILE-IDX)
+               MOVE FILE-RECORD TO FILE-ENT-RECORD(FILE-IDX)
+               MOVE FILE-CREAT-TIME TO FILE-ENT-CREAT-TIME(FILE-IDX)
+               MOVE FILE-RECLEN TO FILE-ENT-RECLEN(FILE-IDX)
+               MOVE FILE-NUMRECS TO FILE-ENT-NUMRECS(FILE-IDX)
+           END-IF
+           END-IF.
+      * Walk the in-memory file catalog and print name, extension,
+      * size and creation time for each entry, for the shell's DIR
+      * opname
+       SHELL-DIR.
+           DISPLAY "Name                     Ext  Size    Created"
+           END-DISPLAY.
+           PERFORM VARYING FILE-IDX FROM 1 BY 1
+           UNTIL FILE-IDX > FILE-NUM-FILES
+               MULTIPLY FILE-ENT-RECLEN(FILE-IDX) BY
+               FILE-ENT-NUMRECS(FILE-IDX) GIVING WS-MULRES
+               END-MULTIPLY
+               DISPLAY FILE-ENT-NAME(FILE-IDX) " "
+               FILE-ENT-EXT(FILE-IDX)
+               " " WS-MULRES " "
+               FILE-ENT-CREAT-DAY(FILE-IDX) "/"
+               FILE-ENT-CREAT-MONTH(FILE-IDX) "/"
+               FILE-ENT-CREAT-YEAR(FILE-IDX) " "
+               FILE-ENT-CREAT-HOUR(FILE-IDX) ":"
+               FILE-ENT-CREAT-MINUTE(FILE-IDX) ":"
+               FILE-ENT-CREAT-SECOND(FILE-IDX) END-DISPLAY
+           END-PERFORM.
 035200******************************************************************
+      *
+      * Memory management driver
+      *
+      ******************************************************************
+       MEM-SECTION SECTION.
+      * Find out how much memory is available for FILE-CREATE to hand
+      * out
+      * TODO: query the BIOS/firmware for the real memory map, for now
+      * assume a conservative fixed pool since that isn't hooked up yet
+       MEM-INIT.
+           MOVE 8192 TO MEM-FREE-BYTES.
+           DISPLAY "Memory initialized, " MEM-FREE-BYTES " bytes free"
+           END-DISPLAY.
+      ******************************************************************
 035300*
 035400* ATAPI Driver
 035500*
@@ -417,7 +573,104 @@
            PERFORM IO-IN-8.
            COMPUTE WS-TMP = WS-TMP + IO-DATA END-COMPUTE.
            DISPLAY "Read size is " WS-TMP END-DISPLAY.
-036200     DISPLAY "TODO: Read" END-DISPLAY.
+      * Wait for the drive to assert DRQ so the data can be pulled
+           PERFORM ATAPI-WAIT-1.
+      * Pull the sector data over PIO, 16 bits at a time, straight into
+      * ATAPI-BUF
+           MOVE ATAPI-BUS TO IO-PORT.
+           COMPUTE WS-LOOP = WS-TMP / 2 END-COMPUTE.
+           MOVE 1 TO K.
+           PERFORM UNTIL K > WS-LOOP
+               PERFORM IO-IN-16
+               COMPUTE J = (K * 2) - 1 END-COMPUTE
+               MOVE IO-DATA TO ATAPI-BUF(J:2)
+               ADD 1 TO K END-ADD
+           END-PERFORM.
+      * The sector we just pulled is expected to be an ISO9660 directory
+      * sector, dig a directory record out of it and hand it to the
+      * file catalog
+           PERFORM ATAPI-PARSE-ISO9660.
+       ATAPI-PARSE-ISO9660.
+      * Byte 1 of a directory record is its own length
+           MOVE ATAPI-BUF(1:1) TO ATAPI-DIRLEN.
+      * Bytes 3-6 are the extent (LBA) location, little-endian first
+           MOVE ATAPI-BUF(6:1) TO ATAPI-EXTENT.
+           MOVE ATAPI-BUF(5:1) TO WS-TMP.
+           MOVE H'100' TO WS-MULBY.
+           MULTIPLY WS-TMP BY WS-MULBY GIVING WS-MULRES END-MULTIPLY.
+           ADD WS-MULRES TO ATAPI-EXTENT END-ADD.
+           MOVE ATAPI-BUF(4:1) TO WS-TMP.
+           MOVE H'10000' TO WS-MULBY.
+           MULTIPLY WS-TMP BY WS-MULBY GIVING WS-MULRES END-MULTIPLY.
+           ADD WS-MULRES TO ATAPI-EXTENT END-ADD.
+           MOVE ATAPI-BUF(3:1) TO WS-TMP.
+           MOVE H'1000000' TO WS-MULBY.
+           MULTIPLY WS-TMP BY WS-MULBY GIVING WS-MULRES END-MULTIPLY.
+           ADD WS-MULRES TO ATAPI-EXTENT END-ADD.
+      * Bytes 11-14 are the data length, same little-endian layout
+           MOVE ATAPI-BUF(11:1) TO ATAPI-DATALEN.
+           MOVE ATAPI-BUF(12:1) TO WS-TMP.
+           MOVE H'100' TO WS-MULBY.
+           MULTIPLY WS-TMP BY WS-MULBY GIVING WS-MULRES END-MULTIPLY.
+           ADD WS-MULRES TO ATAPI-DATALEN END-ADD.
+           MOVE ATAPI-BUF(13:1) TO WS-TMP.
+           MOVE H'10000' TO WS-MULBY.
+           MULTIPLY WS-TMP BY WS-MULBY GIVING WS-MULRES END-MULTIPLY.
+           ADD WS-MULRES TO ATAPI-DATALEN END-ADD.
+           MOVE ATAPI-BUF(14:1) TO WS-TMP.
+           MOVE H'1000000' TO WS-MULBY.
+           MULTIPLY WS-TMP BY WS-MULBY GIVING WS-MULRES END-MULTIPLY.
+           ADD WS-MULRES TO ATAPI-DATALEN END-ADD.
+      * A CD-ROM has no real cylinder/sector geometry, so split the
+      * extent LBA across FILE-CYL/FILE-SECT the same way the rest of
+      * the catalog record is used for CHS media
+           DIVIDE ATAPI-EXTENT BY H'10000' GIVING FILE-CYL
+           REMAINDER FILE-SECT END-DIVIDE.
+      * Every ISO9660 logical block is 2048 bytes, work out how many
+      * of them the file needs, rounding up
+           MOVE 2048 TO FILE-RECLEN.
+           DIVIDE ATAPI-DATALEN BY 2048 GIVING FILE-NUMRECS
+           REMAINDER WS-RESIDUE END-DIVIDE.
+           IF WS-RESIDUE NOT = 0
+               ADD 1 TO FILE-NUMRECS END-ADD
+           END-IF.
+      * Byte 33 is the length of the file identifier, byte 34 onwards
+      * is the identifier itself, e.g. "KERNEL.CBL;1"
+           MOVE ATAPI-BUF(33:1) TO ATAPI-FIDLEN.
+           MOVE SPACES TO ATAPI-FID.
+           MOVE ATAPI-BUF(34:ATAPI-FIDLEN) TO ATAPI-FID.
+      * Look for the ";" version separator so it doesn't end up glued
+      * onto the extension
+           MOVE 0 TO K.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ATAPI-FIDLEN
+               IF ATAPI-FID(I:1) = ';' AND K = 0
+                   MOVE I TO K
+               END-IF
+           END-PERFORM.
+           IF K = 0
+               MOVE ATAPI-FIDLEN TO K
+           ELSE
+               SUBTRACT 1 FROM K END-SUBTRACT
+           END-IF.
+      * Now look for the "." that separates name from extension
+           MOVE 0 TO J.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > K
+               IF ATAPI-FID(I:1) = '.' AND J = 0
+                   MOVE I TO J
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO FILE-NAME.
+           MOVE SPACES TO FILE-EXT.
+           IF J = 0
+               MOVE ATAPI-FID(1:K) TO FILE-NAME
+           ELSE
+               MOVE ATAPI-FID(1:J - 1) TO FILE-NAME
+               COMPUTE WS-TMP = K - J END-COMPUTE
+               IF WS-TMP > 0
+                   MOVE ATAPI-FID(J + 1:WS-TMP) TO FILE-EXT
+               END-IF
+           END-IF.
+           PERFORM FILE-CREATE.
        ATAPI-DRIVESEL.
            IF WS-DEBUG = 'Y'
                IF ATAPI-DRIVE NOT = ATAPI-DRIVE-MASTER
@@ -759,6 +1012,49 @@
 067000     ELSE
 067100         PERFORM PS2-WRITE-SECOND
 067200     END-IF.
+      * Bring up a standard PS2 mouse on the second port, if the
+      * controller detected one during PS2-INIT
+       PS2-INIT-MOUSE.
+           IF PS2-NUM-DEVICES = 2
+               MOVE H'F4' TO IO-DATA
+               PERFORM PS2-WRITE-SECOND
+               PERFORM PS2-POLL-READ
+               IF IO-DATA = H'FA'
+                   DISPLAY "Enabled mouse streaming" END-DISPLAY
+               ELSE
+                   DISPLAY "Mouse did not acknowledge streaming enable"
+                   END-DISPLAY
+               END-IF
+           ELSE
+               DISPLAY "No second PS2 port, skipping mouse init"
+               END-DISPLAY
+           END-IF.
+      * Read back a standard 3-byte mouse packet (buttons, then the X
+      * and Y movement deltas) into PS2-MOUSE-BUTTONS/PS2-MOUSE-DX/
+      * PS2-MOUSE-DY
+       PS2-POLL-MOUSE-PACKET.
+           PERFORM PS2-POLL-READ.
+           MOVE IO-DATA TO PS2-MOUSE-BUTTONS.
+           PERFORM PS2-POLL-READ.
+           MOVE IO-DATA TO PS2-MOUSE-DX.
+      * Bit 4 of the status byte is the sign of the X delta
+           MOVE PS2-MOUSE-BUTTONS TO WS-AND1.
+           MOVE H'10' TO WS-ANDBY.
+           PERFORM BITWISE-AND.
+           IF WS-ANDRES NOT = 0
+               SUBTRACT 256 FROM PS2-MOUSE-DX
+           END-IF.
+           PERFORM PS2-POLL-READ.
+           MOVE IO-DATA TO PS2-MOUSE-DY.
+      * Bit 5 of the status byte is the sign of the Y delta
+           MOVE PS2-MOUSE-BUTTONS TO WS-AND1.
+           MOVE H'20' TO WS-ANDBY.
+           PERFORM BITWISE-AND.
+           IF WS-ANDRES NOT = 0
+               SUBTRACT 256 FROM PS2-MOUSE-DY
+           END-IF.
+           DISPLAY "Mouse: buttons=" PS2-MOUSE-BUTTONS
+           " dx=" PS2-MOUSE-DX " dy=" PS2-MOUSE-DY END-DISPLAY.
 067300******************************************************************
 067400*
 067500* UART driver
@@ -817,6 +1113,40 @@
 072800     IF IO-DATA NOT = H'AE'
 072900         DISPLAY "UART test failure" END-DISPLAY
 073000     END-IF.
+      * Wait for the line status register's transmit-holding-register
+      * empty bit (bit 5) before pushing another trace byte out
+       UART-WAIT-THRE.
+           MOVE 5 TO UART-TIMEOUT.
+           MOVE 0 TO UART-READY.
+           COMPUTE UART-IO-PORT = UART-PORT + 5 END-COMPUTE.
+           PERFORM UNTIL UART-READY NOT = 0 OR UART-TIMEOUT = 0
+               CALL STATIC "IO_IN"
+               USING BY VALUE UNSIGNED SIZE IS 2 UART-IO-PORT
+               BY CONTENT 'C'
+               BY REFERENCE UART-IO-DATA
+               END-CALL
+               MOVE UART-IO-DATA TO WS-AND1
+               MOVE H'20' TO WS-ANDBY
+               PERFORM BITWISE-AND
+               MOVE WS-ANDRES TO UART-READY
+               SUBTRACT 1 FROM UART-TIMEOUT END-SUBTRACT
+           END-PERFORM.
+      * Push UART-MSG (its first UART-MSGLEN bytes) out UART-PORT a
+      * byte at a time, for the trace mirroring DEBUG-PRINT-OUT and
+      * DEBUG-PRINT-IN do below
+       UART-SEND-STRING.
+           MOVE 1 TO UART-IDX.
+           PERFORM UNTIL UART-IDX > UART-MSGLEN
+               PERFORM UART-WAIT-THRE
+               MOVE UART-MSG(UART-IDX:1) TO UART-IO-DATA
+               MOVE UART-PORT TO UART-IO-PORT
+               CALL STATIC "IO_OUT"
+               USING BY VALUE UNSIGNED SIZE IS 2 UART-IO-PORT
+               BY VALUE UNSIGNED SIZE IS 4 UART-IO-DATA
+               BY CONTENT 'C'
+               END-CALL
+               ADD 1 TO UART-IDX END-ADD
+           END-PERFORM.
 073100******************************************************************
 073200*
 073300* Floppy disk driver
@@ -839,6 +1169,123 @@
 075000     REMAINDER WS-RESIDUE END-DIVIDE.
 075100     DISPLAY "Floppy drives initialized " FLOPPY-DRIVE1
 075200     FLOPPY-DRIVE2 END-DISPLAY.
+      * Wait for the FDC to be ready for a byte transfer (RQM set in
+      * the main status register), same wait-with-timeout shape as
+      * ATAPI-WAIT-1
+       FLOPPY-WAIT-1.
+           MOVE 5 TO WS-TIMEOUT.
+           MOVE 0 TO FLOPPY-STATUS.
+           COMPUTE IO-PORT = FLOPPY-BASE + 4 END-COMPUTE.
+           PERFORM UNTIL FLOPPY-STATUS NOT = 0 OR WS-TIMEOUT = 0
+               PERFORM IO-IN-8
+               MOVE IO-DATA TO WS-AND1
+               MOVE H'80' TO WS-ANDBY
+               PERFORM BITWISE-AND
+               MOVE WS-ANDRES TO FLOPPY-STATUS
+               SUBTRACT 1 FROM WS-TIMEOUT END-SUBTRACT
+           END-PERFORM.
+      * Wait for the FDC to switch to controller-to-CPU direction (DIO
+      * set in the main status register), same shape as ATAPI-WAIT-2
+       FLOPPY-WAIT-2.
+           MOVE 5 TO WS-TIMEOUT.
+           MOVE 0 TO FLOPPY-STATUS.
+           COMPUTE IO-PORT = FLOPPY-BASE + 4 END-COMPUTE.
+           PERFORM UNTIL FLOPPY-STATUS NOT = 0 OR WS-TIMEOUT = 0
+               PERFORM IO-IN-8
+               MOVE IO-DATA TO WS-AND1
+               MOVE H'40' TO WS-ANDBY
+               PERFORM BITWISE-AND
+               MOVE WS-ANDRES TO FLOPPY-STATUS
+               SUBTRACT 1 FROM WS-TIMEOUT END-SUBTRACT
+           END-PERFORM.
+      * Push FLOPPY-CMD (FLOPPY-CMD-SIZE bytes) to the FDC's data FIFO,
+      * one byte at a time
+       FLOPPY-SEND-COMMAND.
+           MOVE FLOPPY-CMD-SIZE TO WS-LOOP.
+           COMPUTE IO-PORT = FLOPPY-BASE + 5 END-COMPUTE.
+           MOVE 1 TO K.
+           PERFORM UNTIL K > WS-LOOP
+               PERFORM FLOPPY-WAIT-1
+               MOVE FLOPPY-CMD(K:1) TO IO-DATA
+               PERFORM IO-OUT-8
+               ADD 1 TO K END-ADD
+           END-PERFORM.
+      * Read a single 512-byte sector via CHS addressing into
+      * FLOPPY-BUF; set FLOPPY-DRIVE/FLOPPY-CYL/FLOPPY-HEAD/
+      * FLOPPY-SECT beforehand
+       FLOPPY-READ-SECTOR.
+           MOVE ZEROES TO FLOPPY-CMD.
+           MOVE 9 TO FLOPPY-CMD-SIZE.
+      * READ DATA, MFM mode with skip-deleted-data
+           MOVE H'E6' TO FLOPPY-CMD(1:1).
+           MOVE FLOPPY-HEAD TO WS-TMP.
+           MULTIPLY WS-TMP BY 4 GIVING WS-TMP END-MULTIPLY.
+           ADD FLOPPY-DRIVE TO WS-TMP END-ADD.
+           MOVE WS-TMP TO FLOPPY-CMD(2:1).
+           MOVE FLOPPY-CYL TO FLOPPY-CMD(3:1).
+           MOVE FLOPPY-HEAD TO FLOPPY-CMD(4:1).
+           MOVE FLOPPY-SECT TO FLOPPY-CMD(5:1).
+      * Sector size code 2 = 512 bytes
+           MOVE 2 TO FLOPPY-CMD(6:1).
+           MOVE FLOPPY-SECT TO FLOPPY-CMD(7:1).
+           MOVE H'1B' TO FLOPPY-CMD(8:1).
+           MOVE H'FF' TO FLOPPY-CMD(9:1).
+           PERFORM FLOPPY-SEND-COMMAND.
+      * Execution phase: pull the sector bytes back over PIO
+           PERFORM FLOPPY-WAIT-2.
+           COMPUTE IO-PORT = FLOPPY-BASE + 5 END-COMPUTE.
+           MOVE 1 TO K.
+           PERFORM UNTIL K > 512
+               PERFORM FLOPPY-WAIT-1
+               PERFORM IO-IN-8
+               MOVE IO-DATA TO FLOPPY-BUF(K:1)
+               ADD 1 TO K END-ADD
+           END-PERFORM.
+      * Result phase: 7 status bytes follow, drain and discard them
+           MOVE 1 TO K.
+           PERFORM UNTIL K > 7
+               PERFORM FLOPPY-WAIT-2
+               PERFORM IO-IN-8
+               ADD 1 TO K END-ADD
+           END-PERFORM.
+      * Write a single 512-byte sector out of FLOPPY-BUF via CHS
+      * addressing; set FLOPPY-DRIVE/FLOPPY-CYL/FLOPPY-HEAD/
+      * FLOPPY-SECT beforehand
+       FLOPPY-WRITE-SECTOR.
+           MOVE ZEROES TO FLOPPY-CMD.
+           MOVE 9 TO FLOPPY-CMD-SIZE.
+      * WRITE DATA, MFM mode
+           MOVE H'C5' TO FLOPPY-CMD(1:1).
+           MOVE FLOPPY-HEAD TO WS-TMP.
+           MULTIPLY WS-TMP BY 4 GIVING WS-TMP END-MULTIPLY.
+           ADD FLOPPY-DRIVE TO WS-TMP END-ADD.
+           MOVE WS-TMP TO FLOPPY-CMD(2:1).
+           MOVE FLOPPY-CYL TO FLOPPY-CMD(3:1).
+           MOVE FLOPPY-HEAD TO FLOPPY-CMD(4:1).
+           MOVE FLOPPY-SECT TO FLOPPY-CMD(5:1).
+           MOVE 2 TO FLOPPY-CMD(6:1).
+           MOVE FLOPPY-SECT TO FLOPPY-CMD(7:1).
+           MOVE H'1B' TO FLOPPY-CMD(8:1).
+           MOVE H'FF' TO FLOPPY-CMD(9:1).
+           PERFORM FLOPPY-SEND-COMMAND.
+      * Execution phase: push the sector bytes out over PIO; unlike the
+      * read side this stays host-to-controller (DIO=0) throughout, so
+      * there is no FLOPPY-WAIT-2 here, only the per-byte RQM wait
+           COMPUTE IO-PORT = FLOPPY-BASE + 5 END-COMPUTE.
+           MOVE 1 TO K.
+           PERFORM UNTIL K > 512
+               PERFORM FLOPPY-WAIT-1
+               MOVE FLOPPY-BUF(K:1) TO IO-DATA
+               PERFORM IO-OUT-8
+               ADD 1 TO K END-ADD
+           END-PERFORM.
+      * Result phase: 7 status bytes follow, drain and discard them
+           MOVE 1 TO K.
+           PERFORM UNTIL K > 7
+               PERFORM FLOPPY-WAIT-2
+               PERFORM IO-IN-8
+               ADD 1 TO K END-ADD
+           END-PERFORM.
 075300******************************************************************
 075400*
 075500* Soundblaster driver
@@ -891,6 +1338,68 @@
 080100     ELSE
 080200         DISPLAY "Unable to initialize soundblaster" END-DISPLAY
 080300     END-IF.
+      * Play a raw 8-bit PCM buffer via a single-cycle DMA transfer;
+      * set SB16-DMA-ADDR/SB16-DMA-LEN before calling
+       SB16-PLAY-SAMPLE.
+      * Mask (disable) DMA channel 1 while we program it
+           MOVE H'05' TO IO-DATA.
+           MOVE H'0A' TO IO-PORT.
+           PERFORM IO-OUT-8.
+      * Clear the byte pointer flip-flop
+           MOVE 0 TO IO-DATA.
+           MOVE H'0C' TO IO-PORT.
+           PERFORM IO-OUT-8.
+      * Single-cycle, address increment, channel 1 read mode
+           MOVE H'49' TO IO-DATA.
+           MOVE H'0B' TO IO-PORT.
+           PERFORM IO-OUT-8.
+      * Buffer offset within its 64K page, low byte then high byte
+           MOVE SB16-DMA-ADDR TO WS-AND1.
+           MOVE H'FF' TO WS-ANDBY.
+           PERFORM BITWISE-AND.
+           MOVE WS-ANDRES TO IO-DATA.
+           MOVE H'02' TO IO-PORT.
+           PERFORM IO-OUT-8.
+           DIVIDE SB16-DMA-ADDR BY H'100' GIVING WS-DIVRES END-DIVIDE.
+           MOVE WS-DIVRES TO WS-AND1.
+           MOVE H'FF' TO WS-ANDBY.
+           PERFORM BITWISE-AND.
+           MOVE WS-ANDRES TO IO-DATA.
+           PERFORM IO-OUT-8.
+      * Page register for channel 1
+           DIVIDE SB16-DMA-ADDR BY H'10000' GIVING WS-DIVRES
+           END-DIVIDE.
+           MOVE WS-DIVRES TO IO-DATA.
+           MOVE H'83' TO IO-PORT.
+           PERFORM IO-OUT-8.
+      * Transfer count is length - 1, low byte then high byte
+           COMPUTE WS-TMP = SB16-DMA-LEN - 1 END-COMPUTE.
+           MOVE WS-TMP TO WS-AND1.
+           MOVE H'FF' TO WS-ANDBY.
+           PERFORM BITWISE-AND.
+           MOVE WS-ANDRES TO IO-DATA.
+           MOVE H'03' TO IO-PORT.
+           PERFORM IO-OUT-8.
+           DIVIDE WS-TMP BY H'100' GIVING WS-DIVRES END-DIVIDE.
+           MOVE WS-DIVRES TO IO-DATA.
+           PERFORM IO-OUT-8.
+      * Unmask (enable) DMA channel 1
+           MOVE 1 TO IO-DATA.
+           MOVE H'0A' TO IO-PORT.
+           PERFORM IO-OUT-8.
+      * Tell the DSP to do an 8-bit single-cycle output, followed by
+      * the transfer count (length - 1) low byte then high byte
+           COMPUTE IO-PORT = SB16-BASE + H'020C' END-COMPUTE.
+           MOVE H'14' TO IO-DATA.
+           PERFORM IO-OUT-8.
+           MOVE WS-TMP TO WS-AND1.
+           MOVE H'FF' TO WS-ANDBY.
+           PERFORM BITWISE-AND.
+           MOVE WS-ANDRES TO IO-DATA.
+           PERFORM IO-OUT-8.
+           DIVIDE WS-TMP BY H'100' GIVING WS-DIVRES END-DIVIDE.
+           MOVE WS-DIVRES TO IO-DATA.
+           PERFORM IO-OUT-8.
 080400******************************************************************
 080500*
 080600* PCI Driver
@@ -898,7 +1407,25 @@
 080800******************************************************************
 080900 PCI-SECTION SECTION.
 081000 PCI-INIT.
-081100     DISPLAY "PCI driver not implemented properly" END-DISPLAY.
+      * Probe every possible bus/slot/func combination and print out
+      * anything that answers back with something other than all-Fs
+           DISPLAY "Probing PCI bus" END-DISPLAY.
+           MOVE 0 TO PCI-OFFSET.
+           PERFORM VARYING PCI-BUS FROM 0 BY 1 UNTIL PCI-BUS > 255
+               PERFORM VARYING PCI-SLOT FROM 0 BY 1 UNTIL PCI-SLOT > 31
+                   PERFORM VARYING PCI-FUNC FROM 0 BY 1
+                   UNTIL PCI-FUNC > 7
+                       PERFORM PCI-READ-32
+                       IF PCI-DATA NOT = H'FFFFFFFF'
+                           DIVIDE PCI-DATA BY H'10000' GIVING WS-DIVRES
+                           REMAINDER WS-RESIDUE END-DIVIDE
+                           DISPLAY "PCI " PCI-BUS "/" PCI-SLOT "/"
+                           PCI-FUNC " vendor=" WS-RESIDUE
+                           " device=" WS-DIVRES END-DISPLAY
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
 081200* Computes the address of the PCI given an OFFSET
 081300* an SLOT and a FUNC
 081400 PCI-COMPUTE-ADDR.
@@ -992,11 +1519,34 @@
 089900     IF WS-DEBUG = 'Y'
 090300         DISPLAY "OUT: " IO-PORT " <- " IO-DATA "; " NO ADVANCING
                END-DISPLAY
+      * Mirror the same trace line out the serial port for an audit
+      * log; IO-PORT/IO-DATA are copied first so building/sending the
+      * line can never step on the value IO-OUT-8/16/32's caller holds
+               MOVE IO-PORT TO UART-TRACE-PORT
+               MOVE IO-DATA TO UART-TRACE-DATA
+               MOVE SPACES TO UART-MSG
+               MOVE 1 TO UART-PTR
+               STRING "OUT: " UART-TRACE-PORT " <- " UART-TRACE-DATA
+               "; " X"0D" X"0A" DELIMITED BY SIZE INTO UART-MSG
+               WITH POINTER UART-PTR
+               END-STRING
+               COMPUTE UART-MSGLEN = UART-PTR - 1 END-COMPUTE
+               PERFORM UART-SEND-STRING
 090800     END-IF.
 089800 DEBUG-PRINT-IN.
 089900     IF WS-DEBUG = 'Y'
 090300         DISPLAY "IN: " IO-PORT " -> " IO-DATA "; " NO ADVANCING
                END-DISPLAY
+               MOVE IO-PORT TO UART-TRACE-PORT
+               MOVE IO-DATA TO UART-TRACE-DATA
+               MOVE SPACES TO UART-MSG
+               MOVE 1 TO UART-PTR
+               STRING "IN: " UART-TRACE-PORT " -> " UART-TRACE-DATA
+               "; " X"0D" X"0A" DELIMITED BY SIZE INTO UART-MSG
+               WITH POINTER UART-PTR
+               END-STRING
+               COMPUTE UART-MSGLEN = UART-PTR - 1 END-COMPUTE
+               PERFORM UART-SEND-STRING
 090800     END-IF.
 090900******************************************************************
 091000*
